@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    SHARED DATABASE CONNECTION PARAMETERS
+      *    HOST VARIABLES USED BY THE SETUP-DB PARAGRAPH OF EVERY
+      *    PROGRAM THAT TAKES ITS CONNECTION DEFAULTS FROM dbparms.cpy.
+      *    KEEPING THEM IN ONE COPYBOOK MEANS A NEW TARGET HOST/
+      *    DATABASE IS A ONE-PLACE CHANGE INSTEAD OF A HUNT THROUGH
+      *    EVERY PROGRAM. THE sqlca.dir/2 AND cobol_data.dir/1 TEST
+      *    PROGRAMS DECLARE DBNAME/USERNAME/PASSWD INLINE INSTEAD --
+      *    THEY PREDATE THIS COPYBOOK AND ARE FILLED IN BY THE TEST
+      *    HARNESS'S OWN <|DB_NAME|>-STYLE TEMPLATING, NOT BY dbparms.
+      ******************************************************************
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+       01  DBCONN-ENV-HOLD         PIC  X(30) VALUE SPACE.
