@@ -0,0 +1,29 @@
+      ******************************************************************
+      *    LOAD DBNAME/USERNAME/PASSWD FOR THE CURRENT ENVIRONMENT.
+      *    THE DEFAULTS BELOW MATCH THE LONGSTANDING TEST DATABASE SO
+      *    AN UNCONFIGURED SHELL BEHAVES EXACTLY AS BEFORE; SETTING
+      *    EMP_DB_NAME/EMP_DB_USER/EMP_DB_PASSWORD IN THE ENVIRONMENT
+      *    POINTS THE SAME COMPILED PROGRAM AT DEV, TEST, OR PROD
+      *    WITHOUT RECOMPILING AND WITHOUT CREDENTIALS IN THE SOURCE.
+      ******************************************************************
+           MOVE "testdb@db_postgres:5432" TO DBNAME.
+           MOVE "main_user"               TO USERNAME.
+           MOVE "password"                TO PASSWD.
+
+           MOVE SPACE TO DBCONN-ENV-HOLD.
+           ACCEPT DBCONN-ENV-HOLD FROM ENVIRONMENT "EMP_DB_NAME".
+           IF DBCONN-ENV-HOLD NOT = SPACE
+               MOVE DBCONN-ENV-HOLD TO DBNAME
+           END-IF.
+
+           MOVE SPACE TO DBCONN-ENV-HOLD.
+           ACCEPT DBCONN-ENV-HOLD FROM ENVIRONMENT "EMP_DB_USER".
+           IF DBCONN-ENV-HOLD NOT = SPACE
+               MOVE DBCONN-ENV-HOLD TO USERNAME
+           END-IF.
+
+           MOVE SPACE TO DBCONN-ENV-HOLD.
+           ACCEPT DBCONN-ENV-HOLD FROM ENVIRONMENT "EMP_DB_PASSWORD".
+           IF DBCONN-ENV-HOLD NOT = SPACE
+               MOVE DBCONN-ENV-HOLD TO PASSWD
+           END-IF.
