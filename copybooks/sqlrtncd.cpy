@@ -0,0 +1,43 @@
+      ******************************************************************
+      *    SHARED SQLCODE EVALUATE, COPYBOOK'D INTO THE
+      *    OUTPUT-RETURN-CODE-TEST PARAGRAPH OF EVERY PROGRAM THAT HAS
+      *    ONE, SO THE ERROR LABELS AND ROLLBACK HANDLING STAY IN ONE
+      *    PLACE INSTEAD OF DRIFTING PROGRAM BY PROGRAM. THE PROGRAMS
+      *    THAT LOG SQLCODE THROUGH SHOW-STATUS INSTEAD (sqlca.dir/2,
+      *    sqlca.dir/4, cobol_data.dir/1) CHECK SQLCODE AGAINST A
+      *    PER-STEP EXPECTED VALUE RATHER THAN BRANCHING ON IT, SO
+      *    THIS EVALUATE DOESN'T APPLY TO THEM.
+      ******************************************************************
+               SET SQLRTNCD-NO-DEADLOCK TO TRUE
+               EVALUATE SQLCODE
+                  WHEN  +10
+                     DISPLAY "Record_not_found"
+                  WHEN  -01
+                     DISPLAY "Connection_falied"
+                  WHEN  -20
+                     DISPLAY "Internal_error"
+                  WHEN  -30
+                     IF  SQLSTATE = "40P01" OR SQLSTATE = "40001"
+                        DISPLAY "Deadlock_detected" NO ADVANCING
+                        DISPLAY SQLERRMC
+                        SET SQLRTNCD-DEADLOCK TO TRUE
+                     ELSE
+                        DISPLAY "PostgreSQL_error" NO ADVANCING
+                        DISPLAY SQLERRMC
+                  *> TO RESTART TRANSACTION, DO ROLLBACK.
+OCESQL*              EXEC SQL
+OCESQL*                  ROLLBACK
+OCESQL*              END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "ROLLBACK" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+                     END-IF
+                  WHEN  OTHER
+                     DISPLAY "Undefined_error" NO ADVANCING
+                     DISPLAY SQLERRMC
+               END-EVALUATE.
