@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    DEADLOCK INDICATOR SET BY THE SHARED SQLCODE EVALUATE IN
+      *    sqlrtncd.cpy SO A CALLING PARAGRAPH CAN RETRY THE STATEMENT
+      *    THAT JUST FAILED.
+      ******************************************************************
+       01  SQLRTNCD-DEADLOCK-FLAG  PIC  X VALUE "N".
+           88  SQLRTNCD-DEADLOCK        VALUE "Y".
+           88  SQLRTNCD-NO-DEADLOCK     VALUE "N".
