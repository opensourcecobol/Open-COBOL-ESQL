@@ -1,59 +1,166 @@
 
        IDENTIFICATION              DIVISION.
       ******************************************************************
-       PROGRAM-ID.                 prog.
+       PROGRAM-ID.                 EMPLOAD.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT EMP-IN-FILE      ASSIGN TO "EMPIN01"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS EMP-IN-STATUS.
+           SELECT EMP-CKPT-FILE    ASSIGN TO "EMPCKPT1"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS EMP-CKPT-STATUS.
+           SELECT EMP-RPT-FILE     ASSIGN TO "EMPRPT01"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS EMP-RPT-STATUS.
+           SELECT EMP-JLOG-FILE    ASSIGN TO "EMPJLOG1"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS EMP-JLOG-STATUS.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  EMP-IN-FILE
+           RECORDING MODE IS F.
+       01  EMP-IN-REC.
+           05  EMP-IN-NO           PIC S9(04).
+           05  EMP-IN-NAME         PIC  X(20).
+           05  EMP-IN-SALARY       PIC S9(04).
+           05  EMP-IN-SALARY-X REDEFINES EMP-IN-SALARY PIC X(04).
+
+       FD  EMP-CKPT-FILE
+           RECORDING MODE IS F.
+       01  EMP-CKPT-REC.
+           05  CKPT-LAST-EMP-NO    PIC S9(04).
+
+       FD  EMP-RPT-FILE
+           RECORDING MODE IS F.
+       01  EMP-RPT-REC             PIC X(80).
+
+       FD  EMP-JLOG-FILE
+           RECORDING MODE IS F.
+       01  EMP-JLOG-REC            PIC X(100).
+
        WORKING-STORAGE             SECTION.
-       01  TEST-DATA.
-         03 FILLER       PIC X(28) VALUE "0001Hokkai Taro        0400".
-         03 FILLER       PIC X(28) VALUE "0002Aomori Jiro        0350".
-         03 FILLER       PIC X(28) VALUE "0003Akita Saburo       0300".
-         03 FILLER       PIC X(28) VALUE "0004Iwate Shiro        025p".
-         03 FILLER       PIC X(28) VALUE "0005Miyagi Goro        020p".
-         03 FILLER       PIC X(28) VALUE "0006Fukushima Rokuro   0150".
-         03 FILLER       PIC X(28) VALUE "0007Tochigi Shichiro   010p".
-         03 FILLER       PIC X(28) VALUE "0008Ibaraki Hachiro    0050".
-         03 FILLER       PIC X(28) VALUE "0009Gunma Kuro         020p".
-         03 FILLER       PIC X(28) VALUE "0010Saitama Zuro       0350".
-
-       01  TEST-DATA-R   REDEFINES TEST-DATA.
-         03  TEST-TBL    OCCURS  10.
-           05  TEST-NO             PIC S9(04).
-           05  TEST-NAME           PIC  X(20) .
-           05  TEST-SALARY         PIC S9(04).
-       01  IDX                     PIC  9(02).
-       01 LOG-COUNT PIC 9999 VALUE 1.
+       01  IDX                     PIC  9(06) VALUE ZERO.
+       01  LOG-COUNT PIC 9999 VALUE 1.
+
+       01  EMP-IN-STATUS           PIC  X(02) VALUE "00".
+       01  EMP-IN-EOF-SW           PIC  X     VALUE "N".
+           88  EMP-IN-AT-EOF                  VALUE "Y".
+       01  EMP-CKPT-STATUS         PIC  X(02) VALUE "00".
+       01  EMP-RPT-STATUS          PIC  X(02) VALUE "00".
+       01  EMP-JLOG-STATUS         PIC  X(02) VALUE "00".
+
+      *    COMMIT CHECKPOINT / RESTART BOOKKEEPING
+       01  COMMIT-CHECKPOINT-N     PIC  9(04) VALUE 3.
+       01  COMMIT-CHECKPOINT-CTR   PIC  9(04) VALUE ZERO.
+       01  LAST-COMMITTED-EMP-NO   PIC S9(04) VALUE ZERO.
+
+      *    RUN TOTALS
+       01  ROWS-INSERTED           PIC  9(08) VALUE ZERO.
+       01  ROWS-UPDATED            PIC  9(08) VALUE ZERO.
+       01  ROWS-FETCHED            PIC  9(08) VALUE ZERO.
+       01  ROWS-REJECTED           PIC  9(08) VALUE ZERO.
+       01  EMP-TOTAL-SALARY        PIC S9(09) VALUE ZERO.
+
+       01  JOB-START-TIME          PIC 9(06) VALUE ZERO.
+       01  JOB-END-TIME            PIC 9(06) VALUE ZERO.
+       01  JOB-ELAPSED-SECS        PIC S9(06) VALUE ZERO.
+       01  JOB-LOG-SQLCODE         PIC S9(09) VALUE ZERO.
+       01  FINAL-SQLCODE           PIC S9(09) VALUE ZERO.
+
+      *    INBOUND SALARY VALIDATION (SIGN NIBBLE AND RANGE)
+       01  SALARY-SIGN-CHAR        PIC  X     VALUE SPACE.
+       01  SALARY-SIGN-SW          PIC  X     VALUE "Y".
+           88  SALARY-SIGN-VALID              VALUE "Y".
+           88  SALARY-SIGN-INVALID            VALUE "N".
+      *    DEFAULT BOUNDS ARE NARROWER THAN EMP-SALARY'S OWN PIC S9(04)
+      *    DOMAIN (WHICH WOULD MAKE THE CHECK BELOW VACUOUS) BUT STILL
+      *    COVER THE OVERPUNCH-NEGATIVE ROWS EMPIN01 HAS ALWAYS SHIPPED
+      *    WITH; EMP_SALARY_MIN/EMP_SALARY_MAX OVERRIDE THEM AT RUN TIME.
+       01  SALARY-RANGE-MIN        PIC S9(04) VALUE -1000.
+       01  SALARY-RANGE-MAX        PIC S9(04) VALUE 1000.
+       01  SALARY-MIN-TEXT   PIC  X(06) VALUE SPACE.
+       01  SALARY-MAX-TEXT   PIC  X(06) VALUE SPACE.
+       01  SALARY-RANGE-SW         PIC  X     VALUE "Y".
+           88  SALARY-RANGE-VALID              VALUE "Y".
+           88  SALARY-RANGE-INVALID            VALUE "N".
+
+      *    CONNECTION RETRY (SETUP-DB)
+       01  CONNECT-MAX-RETRIES     PIC  9(02) VALUE 3.
+       01  CONNECT-RETRY-CTR       PIC  9(02) VALUE ZERO.
+       01  CONNECT-RETRY-DELAY     PIC  9(04) VALUE 2.
+
+      *    MASS-UPDATE DEADLOCK RETRY (DO-MASS-NAME-UPDATE) -- KEPT
+      *    SEPARATE FROM CONNECT-RETRY-CTR SO THE TWO RETRY LOOPS DON'T
+      *    SHARE A COUNTER/LIMIT THAT MEANS SOMETHING DIFFERENT IN EACH.
+       01  UPDATE-MAX-RETRIES      PIC  9(02) VALUE 2.
+       01  UPDATE-RETRY-CTR        PIC  9(02) VALUE ZERO.
+
+      *    COST-OF-LIVING ADJUSTMENT / BULK-LOAD SWITCHES
+       01  COLA-PERCENT-TEXT       PIC  X(06) VALUE SPACE.
+       01  BULK-LOAD-MODE-TEXT     PIC  X(01) VALUE "N".
+       01  BULK-LOAD-MODE-SW       PIC  X     VALUE "N".
+           88  BULK-LOAD-MODE-ON              VALUE "Y".
+       01  EMP-IN-CSV-PATH         PIC  X(100) VALUE "empload.csv".
+       01  COPY-SQL-TEXT           PIC  X(200) VALUE SPACE.
+       01  COPY-SQL-LEN            PIC  9(09) VALUE ZERO.
+
+      *    BATCH/ARRAY FETCH BUFFER FOR THE C1 CURSOR
+       01  FETCH-BATCH-SIZE        PIC  9(03) VALUE 100.
+       01  FETCH-TBL-COUNT         PIC  9(03) VALUE ZERO.
+       01  FETCH-TBL-IDX           PIC  9(03) VALUE ZERO.
+       01  FETCH-DATA-TBL.
+           05  FETCH-TBL           OCCURS 100.
+               10  FETCH-EMP-NO        PIC S9(04).
+               10  FETCH-EMP-NAME      PIC  X(20).
+               10  FETCH-EMP-SALARY    PIC S9(04).
 
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  DBNAME                  PIC  X(30) VALUE SPACE.
-       01  USERNAME                PIC  X(30) VALUE SPACE.
-       01  PASSWD                  PIC  X(10) VALUE SPACE.
+       COPY "dbconn.cpy".
+
+       01  ARCHIVE-DBNAME          PIC  X(30) VALUE SPACE.
+       01  ARCHIVE-USERNAME        PIC  X(30) VALUE SPACE.
+       01  ARCHIVE-PASSWD          PIC  X(10) VALUE SPACE.
+       01  MAIN-CONN-NAME          PIC  X(10) VALUE "MAINDB".
+       01  ARCHIVE-CONN-NAME       PIC  X(10) VALUE "ARCHIVEDB".
 
        01  EMP-REC-VARS.
          03  EMP-NO                PIC S9(04) VALUE ZERO.
          03  EMP-NAME              PIC  X(20) .
          03  EMP-SALARY            PIC S9(04) VALUE ZERO.
+         03  EMP-HIRE-DATE         PIC  X(10) VALUE SPACE.
+
+       01  EMP-COUNT               PIC S9(09) VALUE ZERO.
+       01  COLA-PERCENT            PIC S9(03)V9(02) VALUE ZERO.
 OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
 
 OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
 OCESQL     copy "sqlca.cbl".
+       COPY "sqlrtnwk.cpy".
       ******************************************************************
 OCESQL*
 OCESQL 01  SQ0001.
-OCESQL     02  FILLER PIC X(037) VALUE "INSERT INTO EMP VALUES ( $1, $"
-OCESQL  &  "2, $3 )".
+OCESQL     02  FILLER PIC X(171) VALUE "INSERT INTO EMP VALUES ( $1, $2"
+OCESQL  &  ", $3, $4 ) ON CONFLICT (EMP_NO)"
+OCESQL  &  " DO UPDATE SET EMP_NAME = EXCLU"
+OCESQL  &  "DED.EMP_NAME, EMP_SALARY = EXCL"
+OCESQL  &  "UDED.EMP_SALARY, HIRE_DATE = EX"
+OCESQL  &  "CLUDED.HIRE_DATE".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0002.
-OCESQL     02  FILLER PIC X(053) VALUE "UPDATE EMP SET EMP_NAME = 'NO_"
-OCESQL  &  "NAME' WHERE EMP_NO > $1".
+OCESQL     02  FILLER PIC X(053) VALUE "UPDATE EMP SET EMP_NAME = 'NO_N"
+OCESQL  &  "AME' WHERE EMP_NO > $1".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0003.
-OCESQL     02  FILLER PIC X(060) VALUE "SELECT EMP_NO, EMP_NAME, EMP_S"
-OCESQL  &  "ALARY FROM EMP ORDER BY EMP_NO".
+OCESQL     02  FILLER PIC X(060) VALUE "SELECT EMP_NO, EMP_NAME, EMP_SA"
+OCESQL  &  "LARY FROM EMP ORDER BY EMP_NO".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0004.
@@ -61,67 +168,712 @@ OCESQL     02  FILLER PIC X(024) VALUE "DROP TABLE IF EXISTS EMP".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0005.
-OCESQL     02  FILLER PIC X(135) VALUE "CREATE TABLE EMP ( EMP_NO NUME"
-OCESQL  &  "RIC(4, 0) NOT NULL, EMP_NAME CHAR(20), EMP_SALARY NUMERIC("
-OCESQL  &  "4, 0), CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO) )".
+OCESQL     02  FILLER PIC X(151) VALUE "CREATE TABLE EMP ( EMP_NO NUMER"
+OCESQL  &  "IC(4, 0) NOT NULL, EMP_NAME CHA"
+OCESQL  &  "R(20), EMP_SALARY NUMERIC(4, 0)"
+OCESQL  &  ", HIRE_DATE DATE, CONSTRAINT IE"
+OCESQL  &  "MP_0 PRIMARY KEY (EMP_NO) )".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0006.
-OCESQL     02  FILLER PIC X(024) VALUE "DROP TABLE IF EXISTS EMP".
+OCESQL     02  FILLER PIC X(127) VALUE "CREATE TEMP TABLE IF NOT EXIST"
+OCESQL  &  "S EMP_STAGE ( EMP_NO NUMERIC(4"
+OCESQL  &  ", 0), EMP_NAME CHAR(20), EMP_S"
+OCESQL  &  "ALARY NUMERIC(4, 0), HIRE_DATE"
+OCESQL  &  " DATE )".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0007.
 OCESQL     02  FILLER PIC X(014) VALUE "DISCONNECT ALL".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0008.
+OCESQL     02  FILLER PIC X(106) VALUE "CREATE TABLE IF NOT EXISTS EMP_"
+OCESQL  &  "AUDIT ( EMP_NO NUMERIC(4, 0), O"
+OCESQL  &  "LD_EMP_NAME CHAR(20), CHANGED_A"
+OCESQL  &  "T TIMESTAMP )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0009.
+OCESQL     02  FILLER PIC X(058) VALUE "INSERT INTO EMP_AUDIT VALUES ( "
+OCESQL  &  "$1, $2, CURRENT_TIMESTAMP )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0010.
+OCESQL     02  FILLER PIC X(024) VALUE "SELECT COUNT(*) FROM EMP".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0011.
+OCESQL     02  FILLER PIC X(036) VALUE "CALL sp_apply_cola_adjustment ("
+OCESQL  &  " $1 )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0012.
+OCESQL     02  FILLER PIC X(066) VALUE "SELECT EMP_NO, EMP_NAME FROM EM"
+OCESQL  &  "P WHERE EMP_NO > $1 ORDER BY EM"
+OCESQL  &  "P_NO".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0013.
+OCESQL     02  FILLER PIC X(225) VALUE "INSERT INTO EMP SELECT EMP_NO,"
+OCESQL  &  " EMP_NAME, EMP_SALARY, HIRE_DA"
+OCESQL  &  "TE FROM EMP_STAGE WHERE EMP_NO"
+OCESQL  &  " > $1 ON CONFLICT (EMP_NO) DO "
+OCESQL  &  "UPDATE SET EMP_NAME = EXCLUDED"
+OCESQL  &  ".EMP_NAME, EMP_SALARY = EXCLUD"
+OCESQL  &  "ED.EMP_SALARY, HIRE_DATE = EXC"
+OCESQL  &  "LUDED.HIRE_DATE".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0014.
+OCESQL     02  FILLER PIC X(040) VALUE "SELECT COALESCE(MAX(EMP_NO), 0"
+OCESQL  &  ") FROM EMP".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
        PROCEDURE                   DIVISION.
       ******************************************************************
        MAIN-RTN.
 
-       PERFORM SETUP-DB.
+           PERFORM SETUP-DB.
+
+           ACCEPT JOB-START-TIME FROM TIME.
+
+      *    LOAD SWITCHES FROM THE ENVIRONMENT (DEFAULT TO THE
+      *    ROW-AT-A-TIME PATH UNLESS A BULK EXTRACT IS FLAGGED)
+           ACCEPT BULK-LOAD-MODE-TEXT FROM ENVIRONMENT "EMP_BULK_LOAD".
+           IF BULK-LOAD-MODE-TEXT = "Y" OR BULK-LOAD-MODE-TEXT = "y"
+               SET BULK-LOAD-MODE-ON TO TRUE
+           END-IF.
+           ACCEPT COLA-PERCENT-TEXT FROM ENVIRONMENT "EMP_COLA_PERCENT".
+           IF COLA-PERCENT-TEXT NOT = SPACE
+               MOVE COLA-PERCENT-TEXT TO COLA-PERCENT
+           END-IF.
+           ACCEPT SALARY-MIN-TEXT FROM ENVIRONMENT "EMP_SALARY_MIN".
+           IF SALARY-MIN-TEXT NOT = SPACE
+               MOVE SALARY-MIN-TEXT TO SALARY-RANGE-MIN
+           END-IF.
+           ACCEPT SALARY-MAX-TEXT FROM ENVIRONMENT "EMP_SALARY_MAX".
+           IF SALARY-MAX-TEXT NOT = SPACE
+               MOVE SALARY-MAX-TEXT TO SALARY-RANGE-MAX
+           END-IF.
+
+           PERFORM RESUME-FROM-CHECKPOINT.
+
+           IF LAST-COMMITTED-EMP-NO = ZERO
+               PERFORM CREATE-EMP-TABLE
+           END-IF.
+
+           IF BULK-LOAD-MODE-ON
+               PERFORM BULK-LOAD-EMP-COPY
+           ELSE
+               PERFORM LOAD-EMP-FROM-FILE
+           END-IF.
+
+           PERFORM RECONCILE-ROW-COUNT.
+
+      *    AUDIT, BEFORE/AFTER REPORT AND MASS NAME UPDATE
+           MOVE 5 TO EMP-NO.
+           PERFORM CAPTURE-AUDIT-AND-UPDATE.
+
+           PERFORM APPLY-COLA-ADJUSTMENT.
+
+OCESQL*    EXEC SQL
+OCESQL*      COMMIT
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "COMMIT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+      *    DECLARE CURSOR
+      *    SCROLL IS REQUIRED SO THE BACKWARD FETCH IN FETCH-PRIOR-EMP-
+      *    ROW IS WELL-DEFINED -- POSTGRESQL DOES NOT GUARANTEE FETCH
+      *    PRIOR AGAINST A CURSOR THAT WASN'T DECLARED SCROLL.
+OCESQL*    EXEC SQL
+OCESQL*        DECLARE C1 SCROLL CURSOR FOR
+OCESQL*        SELECT EMP_NO, EMP_NAME, EMP_SALARY
+OCESQL*               FROM EMP
+OCESQL*               ORDER BY EMP_NO
+OCESQL*    END-EXEC.
+      *    THE TRAILING BY VALUE 1 FLAGS THIS CURSOR AS SCROLL FOR
+      *    OCESQLCursorFetchPrior BELOW -- LIKE FetchPrior ITSELF, THIS
+      *    EXTENDS THE CALLING CONVENTION BEYOND WHAT THE STOCK RUNTIME
+      *    PROVIDES AND IS DESK-CHECKED, NOT COMPILED AGAINST IT.
+OCESQL     CALL "OCESQLCursorDeclare" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_C1" & x"00"
+OCESQL          BY REFERENCE SQ0003
+OCESQL          BY VALUE 1
+OCESQL     END-CALL.
+
+      *    OPEN CURSOR
+OCESQL*    EXEC SQL
+OCESQL*        OPEN C1
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_C1" & x"00"
+OCESQL     END-CALL.
+
+           PERFORM OPEN-REPORT-FILE.
+
+           PERFORM FETCH-EMP-BATCH.
+           PERFORM UNTIL FETCH-TBL-COUNT = 0
+               PERFORM VARYING FETCH-TBL-IDX FROM 1 BY 1
+                       UNTIL FETCH-TBL-IDX > FETCH-TBL-COUNT
+                  ADD 1 TO ROWS-FETCHED
+                  ADD FETCH-EMP-SALARY(FETCH-TBL-IDX)
+                      TO EMP-TOTAL-SALARY
+                  PERFORM WRITE-REPORT-DETAIL-LINE
+                  DISPLAY LOG-COUNT " <log> success fetch_record "
+                          FETCH-EMP-NO(FETCH-TBL-IDX) ", "
+                          FETCH-EMP-NAME(FETCH-TBL-IDX) ", "
+                          FETCH-EMP-SALARY(FETCH-TBL-IDX)
+                  ADD 1 TO LOG-COUNT
+               END-PERFORM
+               PERFORM FETCH-EMP-BATCH
+           END-PERFORM.
+
+      *    SPOT-CHECK ONE ROW BACKWARD BEFORE CLOSING THE CURSOR
+           PERFORM FETCH-PRIOR-EMP-ROW.
+
+           PERFORM WRITE-REPORT-FOOTER.
+           PERFORM CLOSE-REPORT-FILE.
+
+      *    CAPTURE THE SQLCODE FROM THE ACTUAL BUSINESS LOGIC BEFORE
+      *    CLEANUP-DB RUNS -- CLEANUP-DB'S OWN DISCONNECT CALLS WOULD
+      *    OTHERWISE OVERWRITE SQLCODE WITH THEIR OWN (ALMOST ALWAYS
+      *    ZERO) OUTCOME BY THE TIME WRITE-JOB-LOG READS IT.
+           MOVE SQLCODE TO FINAL-SQLCODE.
+
+           PERFORM CLEANUP-DB.
+
+           ACCEPT JOB-END-TIME FROM TIME.
+           PERFORM WRITE-JOB-LOG.
+
+      *    PASS THE ENDING SQLCODE BACK THROUGH RETURN-CODE SO A
+      *    CALLING DRIVER CAN DECIDE WHETHER TO CONTINUE A CHAIN.
+           MOVE JOB-LOG-SQLCODE TO RETURN-CODE.
+
+      *    END
+           GOBACK.
+
+      ******************************************************************
+       SETUP-DB.
+      ******************************************************************
+
+           COPY "dbparms.cpy".
+
+      *    ARCHIVE DATABASE CONNECTION (NAMED, CLOSED INDEPENDENTLY
+      *    OF THE MAIN CONNECTION IN CLEANUP-DB)
+           MOVE "archivedb@db_postgres:5432" TO ARCHIVE-DBNAME.
+           MOVE "archive_user"               TO ARCHIVE-USERNAME.
+           MOVE "password"                   TO ARCHIVE-PASSWD.
+
+           PERFORM CONNECT-MAIN-WITH-RETRY.
+
+OCESQL*    EXEC SQL
+OCESQL*        CONNECT :ARCHIVE-USERNAME IDENTIFIED BY :ARCHIVE-PASSWD
+OCESQL*            USING :ARCHIVE-DBNAME AS :ARCHIVE-CONN-NAME
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLConnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE ARCHIVE-USERNAME
+OCESQL          BY VALUE 30
+OCESQL          BY REFERENCE ARCHIVE-PASSWD
+OCESQL          BY VALUE 10
+OCESQL          BY REFERENCE ARCHIVE-DBNAME
+OCESQL          BY VALUE 30
+OCESQL          BY REFERENCE ARCHIVE-CONN-NAME
+OCESQL          BY VALUE 10
+OCESQL     END-CALL.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
+
+      *    ECPG-STYLE CONNECTION RULES MAKE THE MOST-RECENTLY-OPENED
+      *    CONNECTION (ARCHIVEDB) CURRENT BY DEFAULT, SO SWITCH BACK TO
+      *    MAINDB EXPLICITLY BEFORE TOUCHING THE LIVE EMP TABLES.
+OCESQL*    EXEC SQL
+OCESQL*        SET CONNECTION :MAIN-CONN-NAME
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLSetConnection" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE MAIN-CONN-NAME
+OCESQL          BY VALUE 10
+OCESQL     END-CALL.
+
+      *    EMP_AUDIT LIVES ON THE ARCHIVE CONNECTION, NOT MAINDB, SO
+      *    THE MASS-UPDATE AUDIT TRAIL IS PHYSICALLY SEPARATE FROM THE
+      *    LIVE EMP TABLE IT DESCRIBES.
+OCESQL*    EXEC SQL
+OCESQL*        SET CONNECTION :ARCHIVE-CONN-NAME
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLSetConnection" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE ARCHIVE-CONN-NAME
+OCESQL          BY VALUE 10
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*         CREATE TABLE IF NOT EXISTS EMP_AUDIT
+OCESQL*         (
+OCESQL*             EMP_NO       NUMERIC(4,0),
+OCESQL*             OLD_EMP_NAME CHAR(20),
+OCESQL*             CHANGED_AT   TIMESTAMP
+OCESQL*         )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0008
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*        SET CONNECTION :MAIN-CONN-NAME
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLSetConnection" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE MAIN-CONN-NAME
+OCESQL          BY VALUE 10
+OCESQL     END-CALL.
+
+      ******************************************************************
+       CREATE-EMP-TABLE.
+      ******************************************************************
+      *    ONLY DROPS AND RECREATES EMP WHEN THERE IS NO CHECKPOINT TO
+      *    RESUME FROM -- RUN AFTER RESUME-FROM-CHECKPOINT HAS LOADED
+      *    LAST-COMMITTED-EMP-NO, SO A CRASH-AND-RESTART RUN KEEPS THE
+      *    ROWS ALREADY COMMITTED INSTEAD OF DROPPING THEM OUT FROM
+      *    UNDER ITSELF.
+OCESQL*    EXEC SQL
+OCESQL*        DROP TABLE IF EXISTS EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0004
+OCESQL     END-CALL.
+
+OCESQL*    EXEC SQL
+OCESQL*         CREATE TABLE EMP
+OCESQL*         (
+OCESQL*             EMP_NO     NUMERIC(4,0) NOT NULL,
+OCESQL*             EMP_NAME   CHAR(20),
+OCESQL*             EMP_SALARY NUMERIC(4,0),
+OCESQL*             HIRE_DATE  DATE,
+OCESQL*             CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
+OCESQL*         )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0005
+OCESQL     END-CALL.
+
+      ******************************************************************
+       CONNECT-MAIN-WITH-RETRY.
+      ******************************************************************
+           MOVE ZERO TO CONNECT-RETRY-CTR.
+           PERFORM WITH TEST AFTER
+                   VARYING CONNECT-RETRY-CTR FROM 1 BY 1
+                   UNTIL SQLCODE = ZERO
+                      OR CONNECT-RETRY-CTR > CONNECT-MAX-RETRIES
+OCESQL*       EXEC SQL
+OCESQL*           CONNECT :USERNAME IDENTIFIED BY :PASSWD
+OCESQL*               USING :DBNAME AS :MAIN-CONN-NAME
+OCESQL*       END-EXEC
+OCESQL     CALL "OCESQLConnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE USERNAME
+OCESQL          BY VALUE 30
+OCESQL          BY REFERENCE PASSWD
+OCESQL          BY VALUE 10
+OCESQL          BY REFERENCE DBNAME
+OCESQL          BY VALUE 30
+OCESQL          BY REFERENCE MAIN-CONN-NAME
+OCESQL          BY VALUE 10
+OCESQL     END-CALL
+                  IF SQLCODE NOT = ZERO
+                     AND CONNECT-RETRY-CTR <= CONNECT-MAX-RETRIES
+                     DISPLAY LOG-COUNT
+                        " <log> connect attempt failed, retrying "
+                        CONNECT-RETRY-CTR
+                     ADD 1 TO LOG-COUNT
+                     CALL "C$SLEEP" USING CONNECT-RETRY-DELAY
+                  END-IF
+           END-PERFORM.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
+
+      ******************************************************************
+       LOAD-EMP-FROM-FILE.
+      ******************************************************************
+           OPEN INPUT EMP-IN-FILE.
+           IF EMP-IN-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN EMP INPUT FILE, STATUS="
+                      EMP-IN-STATUS
+           ELSE
+              READ EMP-IN-FILE
+                 AT END SET EMP-IN-AT-EOF TO TRUE
+              END-READ
+              PERFORM UNTIL EMP-IN-AT-EOF
+                 ADD 1 TO IDX
+                 MOVE EMP-IN-NO        TO  EMP-NO
+                 MOVE EMP-IN-NAME      TO  EMP-NAME
+                 MOVE EMP-IN-SALARY    TO  EMP-SALARY
+                 IF EMP-NO > LAST-COMMITTED-EMP-NO
+                    PERFORM VALIDATE-SALARY-SIGN
+                    IF SALARY-SIGN-INVALID
+                       DISPLAY LOG-COUNT
+                          " <log> fail invalid_sign_nibble EMP_NO="
+                          EMP-NO
+                       ADD 1 TO LOG-COUNT
+                       ADD 1 TO ROWS-REJECTED
+                    ELSE
+                       PERFORM VALIDATE-SALARY-RANGE
+                       IF SALARY-RANGE-INVALID
+                          PERFORM LOG-SUSPENSE-RECORD
+                       ELSE
+                          PERFORM BUILD-EMP-HIRE-DATE
+                          PERFORM INSERT-EMP-ROW
+                          PERFORM OUTPUT-RETURN-CODE-TEST
+                          ADD 1 TO ROWS-INSERTED
+                          MOVE EMP-NO TO LAST-COMMITTED-EMP-NO
+                          ADD 1 TO COMMIT-CHECKPOINT-CTR
+                          IF COMMIT-CHECKPOINT-CTR
+                                         >= COMMIT-CHECKPOINT-N
+                             PERFORM COMMIT-CHECKPOINT
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+                 READ EMP-IN-FILE
+                    AT END SET EMP-IN-AT-EOF TO TRUE
+                 END-READ
+              END-PERFORM
+              CLOSE EMP-IN-FILE
+           END-IF.
+
+      ******************************************************************
+       VALIDATE-SALARY-SIGN.
+      ******************************************************************
+           MOVE EMP-IN-SALARY-X(4:1) TO SALARY-SIGN-CHAR.
+           IF (SALARY-SIGN-CHAR >= "0" AND SALARY-SIGN-CHAR <= "9")
+              OR (SALARY-SIGN-CHAR >= "p" AND SALARY-SIGN-CHAR <= "y")
+              SET SALARY-SIGN-VALID TO TRUE
+           ELSE
+              SET SALARY-SIGN-INVALID TO TRUE
+           END-IF.
+
+      ******************************************************************
+       VALIDATE-SALARY-RANGE.
+      ******************************************************************
+           IF EMP-SALARY < SALARY-RANGE-MIN
+              OR EMP-SALARY > SALARY-RANGE-MAX
+              SET SALARY-RANGE-INVALID TO TRUE
+           ELSE
+              SET SALARY-RANGE-VALID TO TRUE
+           END-IF.
+
+      ******************************************************************
+       LOG-SUSPENSE-RECORD.
+      ******************************************************************
+           ADD 1 TO ROWS-REJECTED.
+           DISPLAY LOG-COUNT " <log> fail salary_out_of_range EMP_NO="
+                   EMP-NO " EMP_SALARY=" EMP-SALARY.
+           ADD 1 TO LOG-COUNT.
+
+      ******************************************************************
+       BUILD-EMP-HIRE-DATE.
+      ******************************************************************
+           STRING FUNCTION CURRENT-DATE(1:4) "-"
+                  FUNCTION CURRENT-DATE(5:2) "-"
+                  FUNCTION CURRENT-DATE(7:2)
+                  DELIMITED BY SIZE INTO EMP-HIRE-DATE
+           END-STRING.
+
+      ******************************************************************
+       INSERT-EMP-ROW.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*       INSERT INTO EMP VALUES
+OCESQL*         (:EMP-NO,:EMP-NAME,:EMP-SALARY,:EMP-HIRE-DATE)
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-SALARY
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-HIRE-DATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0001
+OCESQL          BY VALUE 4
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+      ******************************************************************
+       COMMIT-CHECKPOINT.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*      COMMIT
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "COMMIT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+           MOVE ZERO TO COMMIT-CHECKPOINT-CTR.
+           OPEN OUTPUT EMP-CKPT-FILE.
+           IF EMP-CKPT-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN EMP CHECKPOINT FILE, STATUS="
+                      EMP-CKPT-STATUS
+           ELSE
+              MOVE LAST-COMMITTED-EMP-NO TO CKPT-LAST-EMP-NO
+              WRITE EMP-CKPT-REC
+              CLOSE EMP-CKPT-FILE
+           END-IF.
+
+      ******************************************************************
+       RESUME-FROM-CHECKPOINT.
+      ******************************************************************
+           MOVE ZERO TO LAST-COMMITTED-EMP-NO.
+           OPEN INPUT EMP-CKPT-FILE.
+           IF EMP-CKPT-STATUS = "00"
+              READ EMP-CKPT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE CKPT-LAST-EMP-NO TO LAST-COMMITTED-EMP-NO
+              END-READ
+              CLOSE EMP-CKPT-FILE
+           END-IF.
+
+      ******************************************************************
+       RECONCILE-ROW-COUNT.
+      ******************************************************************
+           PERFORM COUNT-EMP-ROWS.
+
+           IF EMP-COUNT NOT = IDX - ROWS-REJECTED
+              DISPLAY LOG-COUNT
+                 " <log> fail row_count_mismatch EMP_COUNT=" EMP-COUNT
+                 " EXPECTED=" IDX
+              ADD 1 TO LOG-COUNT
+OCESQL*       EXEC SQL
+OCESQL*           ROLLBACK
+OCESQL*       END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "ROLLBACK" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+           ELSE
+OCESQL*       EXEC SQL
+OCESQL*           COMMIT
+OCESQL*       END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "COMMIT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+           END-IF.
+
+      ******************************************************************
+       COUNT-EMP-ROWS.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*        DECLARE CNT CURSOR FOR
+OCESQL*        SELECT COUNT(*) FROM EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorDeclare" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_CNT" & x"00"
+OCESQL          BY REFERENCE SQ0010
+OCESQL     END-CALL.
+OCESQL*    EXEC SQL
+OCESQL*        OPEN CNT
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_CNT" & x"00"
+OCESQL     END-CALL.
+OCESQL*    EXEC SQL
+OCESQL*        FETCH CNT INTO :EMP-COUNT
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-COUNT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_CNT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+OCESQL*    EXEC SQL
+OCESQL*        CLOSE CNT
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorClose" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_CNT" & x"00"
+OCESQL     END-CALL.
+
+      ******************************************************************
+       CAPTURE-AUDIT-AND-UPDATE.
+      ******************************************************************
+      *    PRINT-BEFORE-CHANGE-REPORT WALKS EVERY ROW THIS UPDATE IS
+      *    ABOUT TO TOUCH AND, FOR EACH ONE, WRITES THE AUDIT ROW ONTO
+      *    THE ARCHIVE CONNECTION (SEE INSERT-AUDIT-ROW) BEFORE
+      *    DO-MASS-NAME-UPDATE OVERWRITES EMP_NAME ON MAINDB.
+           PERFORM PRINT-BEFORE-CHANGE-REPORT.
+
+           PERFORM DO-MASS-NAME-UPDATE.
+
+           PERFORM PRINT-AFTER-CHANGE-REPORT.
+
+      ******************************************************************
+       PRINT-BEFORE-CHANGE-REPORT.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*        DECLARE C2 CURSOR FOR
+OCESQL*        SELECT EMP_NO, EMP_NAME FROM EMP
+OCESQL*               WHERE EMP_NO > :EMP-NO ORDER BY EMP_NO
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorDeclare" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_C2" & x"00"
+OCESQL          BY REFERENCE SQ0012
+OCESQL     END-CALL.
+OCESQL*    EXEC SQL
+OCESQL*        OPEN C2 USING :EMP-NO
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_C2" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
 
-      *    INSERT ROWS USING HOST VARIABLE
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
-              MOVE TEST-NO(IDX)     TO  EMP-NO
-              MOVE TEST-NAME(IDX)   TO  EMP-NAME
-              MOVE TEST-SALARY(IDX) TO  EMP-SALARY
-OCESQL*       EXEC SQL
-OCESQL*          INSERT INTO EMP VALUES
-OCESQL*                 (:EMP-NO,:EMP-NAME,:EMP-SALARY)
-OCESQL*       END-EXEC
+OCESQL*    EXEC SQL
+OCESQL*        FETCH C2 INTO :EMP-NO, :EMP-NAME
+OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL     CALL "OCESQLSetResultParams" USING
 OCESQL          BY VALUE 3
 OCESQL          BY VALUE 4
 OCESQL          BY VALUE 0
 OCESQL          BY REFERENCE EMP-NO
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL     CALL "OCESQLSetResultParams" USING
 OCESQL          BY VALUE 16
 OCESQL          BY VALUE 20
 OCESQL          BY VALUE 0
 OCESQL          BY REFERENCE EMP-NAME
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_C2" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+              DISPLAY LOG-COUNT " <log> before_change EMP_NO=" EMP-NO
+                      " OLD_EMP_NAME=" EMP-NAME
+              ADD 1 TO LOG-COUNT
+              PERFORM INSERT-AUDIT-ROW
+OCESQL*       EXEC SQL
+OCESQL*           FETCH C2 INTO :EMP-NO, :EMP-NAME
+OCESQL*       END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
 OCESQL          BY VALUE 3
 OCESQL          BY VALUE 4
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE EMP-SALARY
+OCESQL          BY REFERENCE EMP-NO
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLExecParams" USING
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0001
-OCESQL          BY VALUE 3
+OCESQL          BY REFERENCE "prog_C2" & x"00"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
            END-PERFORM.
-
-      *    UPDATE
+OCESQL*    EXEC SQL
+OCESQL*        CLOSE C2
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorClose" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_C2" & x"00"
+OCESQL     END-CALL.
            MOVE 5 TO EMP-NO.
+
+      ******************************************************************
+       INSERT-AUDIT-ROW.
+      ******************************************************************
+      *    WRITES THE CURRENT EMP-NO/EMP-NAME (THE ROW C2 JUST FETCHED
+      *    FROM MAINDB) AS AN AUDIT ROW ON THE ARCHIVE CONNECTION, THEN
+      *    SWITCHES BACK TO MAINDB SO THE NEXT FETCH C2 STAYS ON THE
+      *    CONNECTION THE CURSOR WAS OPENED ON.
+OCESQL*    EXEC SQL
+OCESQL*        SET CONNECTION :ARCHIVE-CONN-NAME
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLSetConnection" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE ARCHIVE-CONN-NAME
+OCESQL          BY VALUE 10
+OCESQL     END-CALL.
+
 OCESQL*    EXEC SQL
-OCESQL*       UPDATE EMP SET EMP_NAME = 'NO_NAME' WHERE EMP_NO > :EMP-NO
+OCESQL*       INSERT INTO EMP_AUDIT VALUES
+OCESQL*             (:EMP-NO, :EMP-NAME, CURRENT_TIMESTAMP)
 OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
@@ -131,51 +883,112 @@ OCESQL          BY VALUE 4
 OCESQL          BY VALUE 0
 OCESQL          BY REFERENCE EMP-NO
 OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NAME
+OCESQL     END-CALL
 OCESQL     CALL "OCESQLExecParams" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0002
-OCESQL          BY VALUE 1
+OCESQL          BY REFERENCE SQ0009
+OCESQL          BY VALUE 2
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
            PERFORM OUTPUT-RETURN-CODE-TEST.
 
 OCESQL*    EXEC SQL
-OCESQL*      COMMIT
+OCESQL*        SET CONNECTION :MAIN-CONN-NAME
 OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLSetConnection" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE MAIN-CONN-NAME
+OCESQL          BY VALUE 10
+OCESQL     END-CALL.
+
+      ******************************************************************
+       DO-MASS-NAME-UPDATE.
+      ******************************************************************
+           MOVE ZERO TO UPDATE-RETRY-CTR.
+           PERFORM WITH TEST AFTER
+                   VARYING UPDATE-RETRY-CTR FROM 1 BY 1
+                   UNTIL NOT SQLRTNCD-DEADLOCK
+                      OR UPDATE-RETRY-CTR > UPDATE-MAX-RETRIES
+OCESQL*       EXEC SQL
+OCESQL*          UPDATE EMP SET EMP_NAME = 'NO_NAME'
+OCESQL*                 WHERE EMP_NO > :EMP-NO
+OCESQL*       END-EXEC
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLExec" USING
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "COMMIT" & x"00"
+OCESQL          BY REFERENCE SQ0002
+OCESQL          BY VALUE 1
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL.
+OCESQL     END-CALL
+                  PERFORM OUTPUT-RETURN-CODE-TEST
+                  IF SQLRTNCD-DEADLOCK
+                     AND UPDATE-RETRY-CTR <= UPDATE-MAX-RETRIES
+                     DISPLAY LOG-COUNT
+                        " <log> deadlock on mass update, retrying "
+                        UPDATE-RETRY-CTR
+                     ADD 1 TO LOG-COUNT
+                  END-IF
+           END-PERFORM.
+           MOVE SQLERRD(3) TO ROWS-UPDATED.
 
-      *    DECLARE CURSOR
-OCESQL*    EXEC SQL
-OCESQL*        DECLARE C1 CURSOR FOR
-OCESQL*        SELECT EMP_NO, EMP_NAME, EMP_SALARY
-OCESQL*               FROM EMP
-OCESQL*               ORDER BY EMP_NO
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLCursorDeclare" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "prog_C1" & x"00"
-OCESQL          BY REFERENCE SQ0003
-OCESQL     END-CALL.
+      ******************************************************************
+       PRINT-AFTER-CHANGE-REPORT.
+      ******************************************************************
+           DISPLAY LOG-COUNT " <log> after_change EMP_NAME=NO_NAME"
+                   " ROWS_AFFECTED=" ROWS-UPDATED.
+           ADD 1 TO LOG-COUNT.
 
-      *    OPEN CURSOR
-OCESQL*    EXEC SQL
-OCESQL*        OPEN C1
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLCursorOpen" USING
+      ******************************************************************
+       APPLY-COLA-ADJUSTMENT.
+      ******************************************************************
+           IF COLA-PERCENT > ZERO
+OCESQL*       EXEC SQL
+OCESQL*           CALL sp_apply_cola_adjustment(:COLA-PERCENT)
+OCESQL*       END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 2
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 2
+OCESQL          BY REFERENCE COLA-PERCENT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "prog_C1" & x"00"
-OCESQL     END-CALL.
+OCESQL          BY REFERENCE SQ0011
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+              PERFORM OUTPUT-RETURN-CODE-TEST
+           END-IF.
 
+      ******************************************************************
+       FETCH-EMP-BATCH.
+      ******************************************************************
+      *    A PLAIN OCESQLCursorFetchOne CAN ONLY EVER RETURN ONE ROW
+      *    PER CALL, SO CALLING IT IN A LOOP STILL PAYS ONE ROUND TRIP
+      *    PER ROW NO MATTER HOW THE RESULTS ARE BUFFERED ON THIS SIDE.
+      *    THE ROUND-TRIP REDUCTION THIS PARAGRAPH IS FOR REQUIRES A
+      *    PRIMITIVE THAT FETCHES A WHOLE BLOCK IN ONE CALL.
+           MOVE ZERO TO FETCH-TBL-COUNT.
 OCESQL*    EXEC SQL
-OCESQL*        FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+OCESQL*        FETCH FORWARD :FETCH-BATCH-SIZE FROM C1
+OCESQL*            INTO :FETCH-TBL
 OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
@@ -183,34 +996,35 @@ OCESQL     CALL "OCESQLSetResultParams" USING
 OCESQL          BY VALUE 3
 OCESQL          BY VALUE 4
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE EMP-NO
+OCESQL          BY REFERENCE FETCH-EMP-NO(1)
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetResultParams" USING
 OCESQL          BY VALUE 16
 OCESQL          BY VALUE 20
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE EMP-NAME
+OCESQL          BY REFERENCE FETCH-EMP-NAME(1)
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetResultParams" USING
 OCESQL          BY VALUE 3
 OCESQL          BY VALUE 4
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE EMP-SALARY
+OCESQL          BY REFERENCE FETCH-EMP-SALARY(1)
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL     CALL "OCESQLCursorFetchArray" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE "prog_C1" & x"00"
+OCESQL          BY VALUE FETCH-BATCH-SIZE
+OCESQL          BY REFERENCE FETCH-TBL-COUNT
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
-           PERFORM UNTIL SQLCODE NOT = ZERO
 
-              DISPLAY LOG-COUNT " <log> success fetch_record "
-                      EMP-NO ", " EMP-NAME ", " EMP-SALARY
-              ADD 1 TO LOG-COUNT
-OCESQL*       EXEC SQL
-OCESQL*           FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
-OCESQL*       END-EXEC
+      ******************************************************************
+       FETCH-PRIOR-EMP-ROW.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*        FETCH PRIOR FROM C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetResultParams" USING
@@ -231,66 +1045,262 @@ OCESQL          BY VALUE 4
 OCESQL          BY VALUE 0
 OCESQL          BY REFERENCE EMP-SALARY
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL     CALL "OCESQLCursorFetchPrior" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE "prog_C1" & x"00"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL
-           END-PERFORM.
-
-       PERFORM CLEANUP-DB.
-
-      *    END
-           STOP RUN.
+OCESQL     END-CALL.
+           IF SQLCODE = ZERO
+              DISPLAY LOG-COUNT " <log> success fetch_prior_record "
+                      EMP-NO ", " EMP-NAME ", " EMP-SALARY
+              ADD 1 TO LOG-COUNT
+           END-IF.
 
       ******************************************************************
-       SETUP-DB.
+       BULK-LOAD-EMP-COPY.
       ******************************************************************
+      *    COPY CANNOT FILTER AGAINST LAST-COMMITTED-EMP-NO OR UPSERT,
+      *    SO THE WHOLE CSV LANDS IN A SCRATCH EMP_STAGE TABLE FIRST;
+      *    MOVE-STAGED-ROWS-INTO-EMP THEN APPLIES THE SAME
+      *    CHECKPOINT-FILTERED, ON-CONFLICT-UPSERT SEMANTICS THE
+      *    ROW-AT-A-TIME PATH USES, SO A RUN RESUMED FROM A CHECKPOINT
+      *    BEHAVES THE SAME WHETHER EMP_BULK_LOAD IS Y OR N.
+           ACCEPT EMP-IN-CSV-PATH FROM ENVIRONMENT "EMP_IN_CSV_PATH".
+           IF EMP-IN-CSV-PATH = SPACE
+              MOVE "empload.csv" TO EMP-IN-CSV-PATH
+           END-IF.
+
+OCESQL*    EXEC SQL
+OCESQL*        CREATE TEMP TABLE IF NOT EXISTS EMP_STAGE
+OCESQL*        ( EMP_NO NUMERIC(4, 0), EMP_NAME CHAR(20),
+OCESQL*          EMP_SALARY NUMERIC(4, 0), HIRE_DATE DATE )
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0006
+OCESQL     END-CALL.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
 
-      *    SERVER
-           MOVE  "testdb@db_postgres:5432"
-             TO DBNAME.
-           MOVE  "main_user"
-             TO USERNAME.
-           MOVE  "password"
-             TO PASSWD.
+           MOVE SPACE TO COPY-SQL-TEXT.
+           STRING "COPY EMP_STAGE (EMP_NO, EMP_NAME, EMP_SALARY, "
+                  "HIRE_DATE)" DELIMITED BY SIZE
+                  " FROM '" DELIMITED BY SIZE
+                  EMP-IN-CSV-PATH DELIMITED BY SPACE
+                  "' WITH (FORMAT csv)" DELIMITED BY SIZE
+                  INTO COPY-SQL-TEXT
+           END-STRING.
+           COMPUTE COPY-SQL-LEN = FUNCTION LENGTH(
+                   FUNCTION TRIM(COPY-SQL-TEXT)).
 
 OCESQL*    EXEC SQL
-OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+OCESQL*        PREPARE copyst FROM :COPY-SQL-TEXT
 OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLConnect" USING
+OCESQL     CALL "OCESQLPrepare" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE USERNAME
-OCESQL          BY VALUE 30
-OCESQL          BY REFERENCE PASSWD
-OCESQL          BY VALUE 10
-OCESQL          BY REFERENCE DBNAME
-OCESQL          BY VALUE 30
+OCESQL          BY REFERENCE "copyst" & x"00"
+OCESQL          BY REFERENCE COPY-SQL-TEXT
+OCESQL          BY VALUE COPY-SQL-LEN
 OCESQL     END-CALL.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
 
 OCESQL*    EXEC SQL
-OCESQL*        DROP TABLE IF EXISTS EMP
+OCESQL*        EXECUTE copyst
 OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLExec" USING
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecPrepare" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0004
+OCESQL          BY REFERENCE "copyst" & x"00"
+OCESQL          BY VALUE 0
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
 
+           PERFORM MOVE-STAGED-ROWS-INTO-EMP.
+
+      *    RECONCILE-ROW-COUNT COMPARES EMP-COUNT (SELECT COUNT(*) FROM
+      *    EMP, THE TABLE'S TOTAL) AGAINST IDX MINUS ROWS-REJECTED. ON A
+      *    RESUMED BULK RUN, MOVE-STAGED-ROWS-INTO-EMP'S OWN SQLERRD(3)
+      *    IS ONLY THE ROWS THE INCREMENTAL UPSERT TOUCHED *THIS RUN*
+      *    (FILTERED BY EMP_NO > LAST-COMMITTED-EMP-NO), NOT THE WHOLE
+      *    TABLE -- FEEDING THAT DELTA TO IDX WOULD TRIP A SPURIOUS
+      *    MISMATCH AND ROLL BACK EVERY RESUMED BULK RUN. COUNT-EMP-ROWS
+      *    GIVES IDX THE SAME TOTAL RECONCILE-ROW-COUNT IS ABOUT TO
+      *    COMPARE IT AGAINST, THE WAY THE BULK PATH SHOULD.
+           PERFORM COUNT-EMP-ROWS.
+           MOVE EMP-COUNT TO IDX.
+           MOVE ZERO TO ROWS-REJECTED.
+
+           PERFORM UPDATE-CHECKPOINT-AFTER-BULK-LOAD.
+
+      ******************************************************************
+       MOVE-STAGED-ROWS-INTO-EMP.
+      ******************************************************************
 OCESQL*    EXEC SQL
-OCESQL*         CREATE TABLE EMP
-OCESQL*         (
-OCESQL*             EMP_NO     NUMERIC(4,0) NOT NULL,
-OCESQL*             EMP_NAME   CHAR(20),
-OCESQL*             EMP_SALARY NUMERIC(4,0),
-OCESQL*             CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
-OCESQL*         )
+OCESQL*        INSERT INTO EMP SELECT EMP_NO, EMP_NAME, EMP_SALARY,
+OCESQL*               HIRE_DATE FROM EMP_STAGE
+OCESQL*               WHERE EMP_NO > :LAST-COMMITTED-EMP-NO
+OCESQL*               ON CONFLICT (EMP_NO) DO UPDATE SET
+OCESQL*               EMP_NAME = EXCLUDED.EMP_NAME,
+OCESQL*               EMP_SALARY = EXCLUDED.EMP_SALARY,
+OCESQL*               HIRE_DATE = EXCLUDED.HIRE_DATE
 OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLExec" USING
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LAST-COMMITTED-EMP-NO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0005
+OCESQL          BY REFERENCE SQ0013
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
+           MOVE SQLERRD(3) TO ROWS-INSERTED.
+
+      ******************************************************************
+       UPDATE-CHECKPOINT-AFTER-BULK-LOAD.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*        DECLARE MXE CURSOR FOR
+OCESQL*        SELECT COALESCE(MAX(EMP_NO), 0) FROM EMP
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorDeclare" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_MXE" & x"00"
+OCESQL          BY REFERENCE SQ0014
+OCESQL     END-CALL.
+OCESQL*    EXEC SQL
+OCESQL*        OPEN MXE
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_MXE" & x"00"
+OCESQL     END-CALL.
+OCESQL*    EXEC SQL
+OCESQL*        FETCH MXE INTO :LAST-COMMITTED-EMP-NO
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE LAST-COMMITTED-EMP-NO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_MXE" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+OCESQL*    EXEC SQL
+OCESQL*        CLOSE MXE
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLCursorClose" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "prog_MXE" & x"00"
 OCESQL     END-CALL.
 
+           PERFORM COMMIT-CHECKPOINT.
+
+      ******************************************************************
+       OPEN-REPORT-FILE.
+      ******************************************************************
+           OPEN OUTPUT EMP-RPT-FILE.
+           IF EMP-RPT-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN EMP REPORT FILE, STATUS="
+                      EMP-RPT-STATUS
+           ELSE
+              MOVE "EMP SUMMARY REPORT" TO EMP-RPT-REC
+              WRITE EMP-RPT-REC
+              MOVE "EMP_NO   EMP_NAME             EMP_SALARY"
+                   TO EMP-RPT-REC
+              WRITE EMP-RPT-REC
+              MOVE ALL "-" TO EMP-RPT-REC
+              WRITE EMP-RPT-REC
+           END-IF.
+
+      ******************************************************************
+       WRITE-REPORT-DETAIL-LINE.
+      ******************************************************************
+           IF EMP-RPT-STATUS = "00"
+              MOVE SPACE TO EMP-RPT-REC
+              STRING FETCH-EMP-NO(FETCH-TBL-IDX)     DELIMITED BY SIZE
+                     "   "                           DELIMITED BY SIZE
+                     FETCH-EMP-NAME(FETCH-TBL-IDX)    DELIMITED BY SIZE
+                     "   "                           DELIMITED BY SIZE
+                     FETCH-EMP-SALARY(FETCH-TBL-IDX)  DELIMITED BY SIZE
+                     INTO EMP-RPT-REC
+              END-STRING
+              WRITE EMP-RPT-REC
+           END-IF.
+
+      ******************************************************************
+       WRITE-REPORT-FOOTER.
+      ******************************************************************
+           IF EMP-RPT-STATUS = "00"
+              MOVE ALL "-" TO EMP-RPT-REC
+              WRITE EMP-RPT-REC
+              MOVE SPACE TO EMP-RPT-REC
+              STRING "RECORD COUNT: " DELIMITED BY SIZE
+                     ROWS-FETCHED     DELIMITED BY SIZE
+                     INTO EMP-RPT-REC
+              END-STRING
+              WRITE EMP-RPT-REC
+              MOVE SPACE TO EMP-RPT-REC
+              STRING "TOTAL SALARY: " DELIMITED BY SIZE
+                     EMP-TOTAL-SALARY DELIMITED BY SIZE
+                     INTO EMP-RPT-REC
+              END-STRING
+              WRITE EMP-RPT-REC
+           END-IF.
+
+      ******************************************************************
+       CLOSE-REPORT-FILE.
+      ******************************************************************
+           IF EMP-RPT-STATUS = "00"
+              CLOSE EMP-RPT-FILE
+           END-IF.
+
+      ******************************************************************
+       WRITE-JOB-LOG.
+      ******************************************************************
+           COMPUTE JOB-ELAPSED-SECS = JOB-END-TIME - JOB-START-TIME.
+           MOVE FINAL-SQLCODE TO JOB-LOG-SQLCODE.
+           OPEN OUTPUT EMP-JLOG-FILE.
+           IF EMP-JLOG-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN EMP JOB LOG FILE, STATUS="
+                      EMP-JLOG-STATUS
+           ELSE
+              MOVE SPACE TO EMP-JLOG-REC
+              STRING "INSERTED=" DELIMITED BY SIZE
+                     ROWS-INSERTED DELIMITED BY SIZE
+                     " UPDATED="  DELIMITED BY SIZE
+                     ROWS-UPDATED DELIMITED BY SIZE
+                     " FETCHED="  DELIMITED BY SIZE
+                     ROWS-FETCHED DELIMITED BY SIZE
+                     " REJECTED=" DELIMITED BY SIZE
+                     ROWS-REJECTED DELIMITED BY SIZE
+                     " LOGCOUNT=" DELIMITED BY SIZE
+                     LOG-COUNT DELIMITED BY SIZE
+                     " ELAPSED="  DELIMITED BY SIZE
+                     JOB-ELAPSED-SECS DELIMITED BY SIZE
+                     " SQLCODE="  DELIMITED BY SIZE
+                     JOB-LOG-SQLCODE DELIMITED BY SIZE
+                     INTO EMP-JLOG-REC
+              END-STRING
+              WRITE EMP-JLOG-REC
+              CLOSE EMP-JLOG-FILE
+           END-IF.
+
       ******************************************************************
        CLEANUP-DB.
       ******************************************************************
@@ -300,15 +1310,19 @@ OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLCursorClose"  USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE "prog_C1" & x"00"
-OCESQL     END-CALL
-OCESQL    .
+OCESQL     END-CALL.
 
+      *    EMP IS DELIBERATELY NOT DROPPED HERE -- CREATE-EMP-TABLE
+      *    ALREADY OWNS THAT DECISION, GATED ON WHETHER THIS RUN IS
+      *    RESUMING FROM A CHECKPOINT, SO A SUCCESSFUL RUN'S ROWS
+      *    SURVIVE FOR THE NEXT RUN TO CHECKPOINT-RESUME FROM.
 OCESQL*    EXEC SQL
-OCESQL*        DROP TABLE IF EXISTS EMP
+OCESQL*        DISCONNECT :ARCHIVE-CONN-NAME
 OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLExec" USING
+OCESQL     CALL "OCESQLDisconnect" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0006
+OCESQL          BY REFERENCE ARCHIVE-CONN-NAME
+OCESQL          BY VALUE 10
 OCESQL     END-CALL.
 
 OCESQL*    EXEC SQL
@@ -321,6 +1335,11 @@ OCESQL     END-CALL.
       ******************************************************************
        OUTPUT-RETURN-CODE-TEST.
       ******************************************************************
+      *    RESET THE SHARED DEADLOCK FLAG ON EVERY CALL, NOT JUST ON
+      *    THE FAILURE PATH BELOW -- OTHERWISE A DEADLOCK FLAGGED BY AN
+      *    EARLIER STATEMENT WOULD STILL LOOK "ACTIVE" TO A LATER
+      *    RETRY LOOP EVEN AFTER AN UNRELATED STATEMENT SUCCEEDED.
+           SET SQLRTNCD-NO-DEADLOCK TO TRUE.
            IF  SQLCODE = ZERO
              THEN
 
@@ -331,36 +1350,7 @@ OCESQL     END-CALL.
                    NO ADVANCING
                DISPLAY "SQLCODE=" SQLCODE " ERRCODE="  SQLSTATE " "
                    NO ADVANCING
-               EVALUATE SQLCODE
-                  WHEN  +10
-                     DISPLAY "Record_not_found"
-                  WHEN  -01
-                     DISPLAY "Connection_falied"
-                  WHEN  -20
-                     DISPLAY "Internal_error"
-                  WHEN  -30
-                     DISPLAY "PostgreSQL_error" NO ADVANCING
-                     DISPLAY SQLERRMC
-                  *> TO RESTART TRANSACTION, DO ROLLBACK.
-OCESQL*              EXEC SQL
-OCESQL*                  ROLLBACK
-OCESQL*              END-EXEC
-OCESQL     CALL "OCESQLStartSQL"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLExec" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "ROLLBACK" & x"00"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL
-                  WHEN  OTHER
-                     DISPLAY "Undefined_error" NO ADVANCING
-                     DISPLAY SQLERRMC
-               END-EVALUATE.
+OCESQL     COPY "sqlrtncd.cpy".
 
            ADD 1 TO LOG-COUNT.
       ******************************************************************
-
-
-
-
