@@ -33,9 +33,7 @@
        01 SQL-COMMAND-ARG PIC 99 VALUE 5.
 
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  DBNAME                  PIC  X(30) VALUE SPACE.
-       01  USERNAME                PIC  X(30) VALUE SPACE.
-       01  PASSWD                  PIC  X(10) VALUE SPACE.
+       COPY "dbconn.cpy".
 
        01  EMP-REC-VARS.
          03  EMP-NO                PIC S9(04) VALUE ZERO.
@@ -45,6 +43,7 @@ OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
 
 OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
 OCESQL     copy "sqlca.cbl".
+       COPY "sqlrtnwk.cpy".
       ******************************************************************
 OCESQL*
 OCESQL 01  SQ0001.
@@ -211,12 +210,7 @@ OCESQL     END-CALL
       ******************************************************************
 
       *    SERVER
-           MOVE  "testdb@db_postgres:5432"
-             TO DBNAME.
-           MOVE  "main_user"
-             TO USERNAME.
-           MOVE  "password"
-             TO PASSWD.
+           COPY "dbparms.cpy".
 
 OCESQL*    EXEC SQL
 OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
@@ -331,32 +325,7 @@ OCESQL     END-CALL.
                    NO ADVANCING
                DISPLAY "SQLCODE=" SQLCODE " ERRCODE="  SQLSTATE " "
                    NO ADVANCING
-               EVALUATE SQLCODE
-                  WHEN  +10
-                     DISPLAY "Record_not_found"
-                  WHEN  -01
-                     DISPLAY "Connection_falied"
-                  WHEN  -20
-                     DISPLAY "Internal_error"
-                  WHEN  -30
-                     DISPLAY "PostgreSQL_error" NO ADVANCING
-                     DISPLAY SQLERRMC
-                  *> TO RESTART TRANSACTION, DO ROLLBACK.
-OCESQL*              EXEC SQL
-OCESQL*                  ROLLBACK
-OCESQL*              END-EXEC
-OCESQL     CALL "OCESQLStartSQL"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLExec" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "ROLLBACK" & x"00"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL
-                  WHEN  OTHER
-                     DISPLAY "Undefined_error" NO ADVANCING
-                     DISPLAY SQLERRMC
-               END-EVALUATE.
+OCESQL     COPY "sqlrtncd.cpy".
 
            ADD 1 TO LOG-COUNT.
       ******************************************************************
