@@ -0,0 +1,226 @@
+
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT CMD-FILE         ASSIGN TO "MNTCMD01"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS CMD-STATUS.
+           SELECT CMD-LOG-FILE     ASSIGN TO "MNTLOG01"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS CMD-LOG-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  CMD-FILE
+           RECORDING MODE IS F.
+       01  CMD-REC.
+           05  CMD-SQL-TEXT        PIC  X(60).
+           05  CMD-PARAM-FLAG      PIC  X(01).
+           05  CMD-PARAM-VALUE     PIC  9(09).
+
+       FD  CMD-LOG-FILE
+           RECORDING MODE IS F.
+       01  CMD-LOG-REC             PIC  X(100).
+
+       WORKING-STORAGE             SECTION.
+       01  LOG-COUNT PIC 9999 VALUE 1.
+       01  CMD-NUMBER              PIC  9(04) VALUE ZERO.
+
+       01  CMD-STATUS               PIC  X(02) VALUE "00".
+       01  CMD-EOF-SW               PIC  X     VALUE "N".
+           88  CMD-AT-EOF                      VALUE "Y".
+       01  CMD-LOG-STATUS           PIC  X(02) VALUE "00".
+
+      *    PREPARE/EXECUTE WORK AREAS FOR THE STATEMENT BEING RUN
+      *    NUL-TERMINATED THE SAME WAY THE SQ0xxx STATEMENT-TEXT
+      *    FILLERS ARE, SINCE IT IS PASSED BY REFERENCE TO OCESQLxxx
+      *    CALLS THAT EXPECT A C STRING.
+       01  CMD-STMT-NAME.
+           05  FILLER               PIC  X(07) VALUE "MNTST01".
+           05  FILLER               PIC  X(01) VALUE X"00".
+       01  CMD-SQL-TEXT-LEN         PIC  9(09).
+       01  CMD-PARAM-VALUE-S        PIC S9(09).
+       01  CMD-LOG-SQLCODE          PIC S9(09).
+
+OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       COPY "dbconn.cpy".
+OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
+
+OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
+OCESQL     copy "sqlca.cbl".
+       COPY "sqlrtnwk.cpy".
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+
+           PERFORM SETUP-DB.
+           PERFORM OPEN-COMMAND-FILES.
+
+           PERFORM UNTIL CMD-AT-EOF
+              READ CMD-FILE
+                 AT END
+                    SET CMD-AT-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO CMD-NUMBER
+                    PERFORM PREPARE-AND-EXECUTE-COMMAND
+              END-READ
+           END-PERFORM.
+
+           PERFORM CLOSE-COMMAND-FILES.
+           PERFORM CLEANUP-DB.
+
+           STOP RUN.
+
+      ******************************************************************
+       SETUP-DB.
+      ******************************************************************
+           COPY "dbparms.cpy".
+
+OCESQL*    EXEC SQL
+OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLConnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE USERNAME
+OCESQL          BY VALUE 30
+OCESQL          BY REFERENCE PASSWD
+OCESQL          BY VALUE 10
+OCESQL          BY REFERENCE DBNAME
+OCESQL          BY VALUE 30
+OCESQL     END-CALL.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
+
+      ******************************************************************
+       OPEN-COMMAND-FILES.
+      ******************************************************************
+           OPEN INPUT CMD-FILE.
+           IF CMD-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN COMMAND FILE, STATUS="
+                      CMD-STATUS
+              SET CMD-AT-EOF TO TRUE
+           END-IF.
+
+           OPEN OUTPUT CMD-LOG-FILE.
+           IF CMD-LOG-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN COMMAND LOG FILE, STATUS="
+                      CMD-LOG-STATUS
+              SET CMD-AT-EOF TO TRUE
+           END-IF.
+
+      ******************************************************************
+       CLOSE-COMMAND-FILES.
+      ******************************************************************
+           IF CMD-STATUS = "00"
+              CLOSE CMD-FILE
+           END-IF.
+           IF CMD-LOG-STATUS = "00"
+              CLOSE CMD-LOG-FILE
+           END-IF.
+
+      ******************************************************************
+       PREPARE-AND-EXECUTE-COMMAND.
+      ******************************************************************
+           MOVE 60 TO CMD-SQL-TEXT-LEN.
+
+      *    PREPARE
+OCESQL*    EXEC SQL
+OCESQL*        PREPARE :CMD-STMT-NAME FROM :CMD-SQL-TEXT
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLPrepare" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE CMD-STMT-NAME
+OCESQL          BY REFERENCE CMD-SQL-TEXT
+OCESQL          BY VALUE CMD-SQL-TEXT-LEN
+OCESQL     END-CALL.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
+
+           IF  SQLCODE = ZERO
+               IF  CMD-PARAM-FLAG = "Y"
+                   MOVE CMD-PARAM-VALUE TO CMD-PARAM-VALUE-S
+OCESQL*           EXEC SQL
+OCESQL*               EXECUTE :CMD-STMT-NAME USING :CMD-PARAM-VALUE-S
+OCESQL*           END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE CMD-PARAM-VALUE-S
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecPrepare" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE CMD-STMT-NAME
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+               ELSE
+OCESQL*           EXEC SQL
+OCESQL*               EXECUTE :CMD-STMT-NAME
+OCESQL*           END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecPrepare" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE CMD-STMT-NAME
+OCESQL          BY VALUE 0
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+               END-IF
+               PERFORM OUTPUT-RETURN-CODE-TEST
+           END-IF.
+
+           PERFORM WRITE-COMMAND-LOG-LINE.
+
+      ******************************************************************
+       WRITE-COMMAND-LOG-LINE.
+      ******************************************************************
+           IF CMD-LOG-STATUS = "00"
+              MOVE SQLCODE TO CMD-LOG-SQLCODE
+              STRING "CMD="       DELIMITED BY SIZE
+                      CMD-NUMBER  DELIMITED BY SIZE
+                      " SQL="     DELIMITED BY SIZE
+                      CMD-SQL-TEXT DELIMITED BY SIZE
+                      " SQLCODE=" DELIMITED BY SIZE
+                      CMD-LOG-SQLCODE DELIMITED BY SIZE
+                 INTO CMD-LOG-REC
+              END-STRING
+              WRITE CMD-LOG-REC
+           END-IF.
+
+      ******************************************************************
+       CLEANUP-DB.
+      ******************************************************************
+OCESQL*    EXEC SQL
+OCESQL*        DISCONNECT ALL
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLDisconnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL     END-CALL.
+
+      ******************************************************************
+       OUTPUT-RETURN-CODE-TEST.
+      ******************************************************************
+           IF  SQLCODE = ZERO
+             THEN
+
+               DISPLAY LOG-COUNT " <log> success test_return_code"
+
+             ELSE
+               DISPLAY LOG-COUNT " <log> fail test_return_code    "
+                   NO ADVANCING
+               DISPLAY "SQLCODE=" SQLCODE " ERRCODE="  SQLSTATE " "
+                   NO ADVANCING
+OCESQL     COPY "sqlrtncd.cpy".
+
+           ADD 1 TO LOG-COUNT.
+      ******************************************************************
