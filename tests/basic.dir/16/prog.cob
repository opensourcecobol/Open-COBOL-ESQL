@@ -0,0 +1,44 @@
+
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01  DRV-EMP-LOAD-RC         PIC S9(09) VALUE ZERO.
+
+       01  DRV-CHAIN-SW            PIC X(01) VALUE "0".
+           88  DRV-CHAIN-OK                   VALUE "0".
+           88  DRV-CHAIN-STOPPED              VALUE "1".
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+
+           DISPLAY "BATCH DRIVER -- STARTING EMP LOAD STEP".
+
+           CALL "EMPLOAD"
+           END-CALL.
+           MOVE RETURN-CODE TO DRV-EMP-LOAD-RC.
+
+           IF DRV-EMP-LOAD-RC NOT = ZERO
+               SET DRV-CHAIN-STOPPED TO TRUE
+               DISPLAY "BATCH DRIVER -- EMP LOAD ENDED WITH SQLCODE "
+                   DRV-EMP-LOAD-RC ", CHAIN STOPPED"
+           ELSE
+               DISPLAY "BATCH DRIVER -- EMP LOAD OK, "
+                   "CONTINUING TO DECIMAL-REPRESENTATION TEST"
+               CALL "DECTEST"
+               END-CALL
+
+               DISPLAY "BATCH DRIVER -- CONTINUING TO "
+                   "ERROR-HANDLING TEST"
+               CALL "ERRTEST"
+               END-CALL
+
+               DISPLAY "BATCH DRIVER -- CHAIN COMPLETE"
+           END-IF.
+
+           STOP RUN.
