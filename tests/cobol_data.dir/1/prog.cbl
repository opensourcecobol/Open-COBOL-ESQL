@@ -1,11 +1,29 @@
 
        IDENTIFICATION              DIVISION.
       ******************************************************************
-       PROGRAM-ID.                 prog.
+       PROGRAM-ID.                 DECTEST.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT CSV-FILE         ASSIGN TO "TESTDATA.CSV"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS CSV-STATUS.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  CSV-FILE
+           RECORDING MODE IS F.
+       01  CSV-REC                 PIC X(40).
+
        WORKING-STORAGE             SECTION.
+       01  CSV-STATUS              PIC  X(02) VALUE "00".
+       01  CSV-LINE-N              PIC  Z9.
+       01  CSV-LINE-V              PIC -(4)9.99.
+       01  CSV-LINE-P              PIC -(6)9.
+       01  CSV-LINE-D              PIC -(4)9.
        01 VV PIC S9(4)V9(2).
        01 VP PIC S9(4)PP.
        01 V PIC S9(4).
@@ -87,6 +105,14 @@
 
        PERFORM SETUP-DB.
 
+           OPEN OUTPUT CSV-FILE.
+           IF CSV-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN CSV FILE, STATUS=" CSV-STATUS
+           ELSE
+              MOVE "TABLE,N,FIELD" TO CSV-REC
+              WRITE CSV-REC
+           END-IF.
+
       *    SHOW RESULT
            EXEC SQL
                SELECT FIELD INTO :READ-TBL-V FROM TESTTABLEV ORDER BY N
@@ -94,6 +120,17 @@
 
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
                DISPLAY READ-DATA-V(IDX)
+               IF CSV-STATUS = "00"
+                  MOVE IDX TO CSV-LINE-N
+                  MOVE READ-DATA-V(IDX) TO CSV-LINE-V
+                  STRING "TESTTABLEV," DELIMITED BY SIZE
+                         CSV-LINE-N    DELIMITED BY SIZE
+                         ","           DELIMITED BY SIZE
+                         CSV-LINE-V    DELIMITED BY SIZE
+                     INTO CSV-REC
+                  END-STRING
+                  WRITE CSV-REC
+               END-IF
            END-PERFORM.
 
       *    SHOW RESULT
@@ -103,6 +140,17 @@
 
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
                DISPLAY READ-DATA-P(IDX)
+               IF CSV-STATUS = "00"
+                  MOVE IDX TO CSV-LINE-N
+                  MOVE READ-DATA-P(IDX) TO CSV-LINE-P
+                  STRING "TESTTABLEP," DELIMITED BY SIZE
+                         CSV-LINE-N    DELIMITED BY SIZE
+                         ","           DELIMITED BY SIZE
+                         CSV-LINE-P    DELIMITED BY SIZE
+                     INTO CSV-REC
+                  END-STRING
+                  WRITE CSV-REC
+               END-IF
            END-PERFORM.
 
       *    SHOW RESULT
@@ -112,12 +160,27 @@
 
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
                DISPLAY READ-DATA(IDX)
+               IF CSV-STATUS = "00"
+                  MOVE IDX TO CSV-LINE-N
+                  MOVE READ-DATA(IDX) TO CSV-LINE-D
+                  STRING "TESTTABLE,"  DELIMITED BY SIZE
+                         CSV-LINE-N    DELIMITED BY SIZE
+                         ","           DELIMITED BY SIZE
+                         CSV-LINE-D    DELIMITED BY SIZE
+                     INTO CSV-REC
+                  END-STRING
+                  WRITE CSV-REC
+               END-IF
            END-PERFORM.
 
+           IF CSV-STATUS = "00"
+              CLOSE CSV-FILE
+           END-IF.
+
        PERFORM CLEANUP-DB.
 
       *    END
-           STOP RUN.
+           GOBACK.
 
       ******************************************************************
        SETUP-DB.
