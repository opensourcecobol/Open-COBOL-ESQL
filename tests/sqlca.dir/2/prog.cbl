@@ -20,6 +20,10 @@
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+       01  WS-STEP-NO              PIC 9(02) VALUE ZERO.
+       01  EXP-SQLCODE              PIC S9(9)  COMP-5 VALUE ZERO.
+       01  EXP-SQLSTATE             PIC  X(5)  VALUE "00000".
+
       ******************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
@@ -120,6 +124,65 @@
       ******************************************************************
        SHOW-STATUS.
       ******************************************************************
+           ADD 1 TO WS-STEP-NO.
            DISPLAY SQLCODE.
            DISPLAY SQLSTATE.
 
+      *    baseline SQLCODE/SQLSTATE expected for each step, in the
+      *    order MAIN-RTN performs them, so a regression in error
+      *    handling shows up as a FAIL instead of an eyeballed log.
+           EVALUATE WS-STEP-NO
+               WHEN 1
+                   MOVE +0      TO EXP-SQLCODE
+                   MOVE "00000" TO EXP-SQLSTATE
+               WHEN 2
+                   MOVE -30     TO EXP-SQLCODE
+                   MOVE "22P02" TO EXP-SQLSTATE
+               WHEN 3
+                   MOVE +0      TO EXP-SQLCODE
+                   MOVE "00000" TO EXP-SQLSTATE
+               WHEN 4
+                   MOVE -30     TO EXP-SQLCODE
+                   MOVE "42P01" TO EXP-SQLSTATE
+               WHEN 5
+                   MOVE +0      TO EXP-SQLCODE
+                   MOVE "00000" TO EXP-SQLSTATE
+               WHEN 6
+                   MOVE +0      TO EXP-SQLCODE
+                   MOVE "00000" TO EXP-SQLSTATE
+               WHEN 7
+                   MOVE -30     TO EXP-SQLCODE
+                   MOVE "42P01" TO EXP-SQLSTATE
+               WHEN 8
+                   MOVE +0      TO EXP-SQLCODE
+                   MOVE "00000" TO EXP-SQLSTATE
+               WHEN 9
+                   MOVE +0      TO EXP-SQLCODE
+                   MOVE "00000" TO EXP-SQLSTATE
+               WHEN 10
+                   MOVE -30     TO EXP-SQLCODE
+                   MOVE "42P01" TO EXP-SQLSTATE
+               WHEN OTHER
+                   MOVE +0      TO EXP-SQLCODE
+                   MOVE "00000" TO EXP-SQLSTATE
+           END-EVALUATE.
+
+           IF SQLCODE = EXP-SQLCODE AND SQLSTATE = EXP-SQLSTATE
+               DISPLAY "STEP " WS-STEP-NO " PASS"
+           ELSE
+               DISPLAY "STEP " WS-STEP-NO
+                   " FAIL -- EXPECTED SQLCODE " EXP-SQLCODE
+                   " SQLSTATE " EXP-SQLSTATE
+           END-IF.
+
+      *    A FAILING STATEMENT LEAVES THE TRANSACTION ABORTED, WHICH
+      *    WOULD MAKE EVERY STEP AFTER IT RETURN SQLSTATE 25P02
+      *    REGARDLESS OF WHAT IT ACTUALLY RAN -- ROLL BACK HERE SO THE
+      *    NEXT STEP'S BASELINE EXPECTATION IS CHECKED AGAINST A CLEAN
+      *    TRANSACTION.
+           IF SQLCODE < ZERO
+               EXEC SQL
+                   ROLLBACK
+               END-EXEC
+           END-IF.
+
