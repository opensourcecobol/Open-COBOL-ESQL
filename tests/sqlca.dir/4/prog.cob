@@ -1,7 +1,7 @@
 
        IDENTIFICATION              DIVISION.
       ******************************************************************
-       PROGRAM-ID.                 prog.
+       PROGRAM-ID.                 ERRTEST.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
@@ -36,14 +36,16 @@
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 DATA-ID PIC 9(4).
        01 DATA-V PIC X(5).
-       01  DBNAME                  PIC  X(30) VALUE SPACE.
-       01  USERNAME                PIC  X(30) VALUE SPACE.
-       01  PASSWD                  PIC  X(10) VALUE SPACE.
+           COPY "dbconn.cpy".
 OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
 
 OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
 OCESQL     copy "sqlca.cbl".
 
+       01  WS-STEP-NO              PIC 9(02) VALUE ZERO.
+       01  EXP-SQLCODE              PIC S9(9)  COMP-5 VALUE ZERO.
+       01  EXP-SQLSTATE             PIC  X(5)  VALUE "00000".
+
       ******************************************************************
 OCESQL*
 OCESQL 01  SQ0001.
@@ -136,18 +138,13 @@ OCESQL     END-CALL.
 
          PERFORM CLEANUP-DB.
 
-         STOP RUN.
+         GOBACK.
 
       ******************************************************************
        SETUP-DB.
       ******************************************************************
 
-         MOVE  "testdb@db_postgres:5432"
-           TO DBNAME.
-         MOVE  "main_user"
-           TO USERNAME.
-         MOVE  "password"
-           TO PASSWD.
+           COPY "dbparms.cpy".
 
 OCESQL*  EXEC SQL
 OCESQL*      CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
@@ -227,8 +224,64 @@ OCESQL     END-CALL.
       ******************************************************************
        SHOW-STATUS.
       ******************************************************************
+         ADD 1 TO WS-STEP-NO.
          DISPLAY SQLCODE.
          DISPLAY SQLSTATE.
 
+      *  baseline SQLCODE/SQLSTATE expected for each dynamic-SQL step,
+      *  in the order MAIN-RTN performs them, so a regression in the
+      *  PREPARE/EXECUTE error path shows up as a FAIL, not an
+      *  eyeballed log.
+         EVALUATE WS-STEP-NO
+             WHEN 1
+                 MOVE +0      TO EXP-SQLCODE
+                 MOVE "00000" TO EXP-SQLSTATE
+             WHEN 2
+                 MOVE +0      TO EXP-SQLCODE
+                 MOVE "00000" TO EXP-SQLSTATE
+             WHEN 3
+                 MOVE -30     TO EXP-SQLCODE
+                 MOVE "42P01" TO EXP-SQLSTATE
+             WHEN 4
+      *          STEP 3's PREPARE ST FAILED, SO BY THE TIME THIS
+      *          EXECUTE ST RUNS THERE IS NO STATEMENT BOUND TO THE
+      *          NAME "ST" -- THE BACKEND REPORTS invalid_sql_statement
+      *          _name HERE, NOT THE undefined_table 42P01 THE FAILED
+      *          PREPARE ITSELF RAISED.
+                 MOVE -30     TO EXP-SQLCODE
+                 MOVE "26000" TO EXP-SQLSTATE
+             WHEN OTHER
+                 MOVE +0      TO EXP-SQLCODE
+                 MOVE "00000" TO EXP-SQLSTATE
+         END-EVALUATE.
+
+         IF SQLCODE = EXP-SQLCODE AND SQLSTATE = EXP-SQLSTATE
+             DISPLAY "STEP " WS-STEP-NO " PASS"
+         ELSE
+             DISPLAY "STEP " WS-STEP-NO
+                 " FAIL -- EXPECTED SQLCODE " EXP-SQLCODE
+                 " SQLSTATE " EXP-SQLSTATE
+         END-IF.
+
+      *  A FAILING STATEMENT LEAVES THE TRANSACTION ABORTED, WHICH
+      *  WOULD MAKE EVERY STEP AFTER IT RETURN SQLSTATE 25P02
+      *  REGARDLESS OF WHAT IT ACTUALLY RAN -- ROLL BACK HERE SO THE
+      *  NEXT STEP'S BASELINE EXPECTATION IS CHECKED AGAINST A CLEAN
+      *  TRANSACTION, THE SAME RECOVERY sqlrtncd.cpy TAKES ON ITS OWN
+      *  POSTGRESQL-ERROR BRANCH.
+         IF SQLCODE < ZERO
+OCESQL*      EXEC SQL
+OCESQL*          ROLLBACK
+OCESQL*      END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "ROLLBACK" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+         END-IF.
+
 
 
